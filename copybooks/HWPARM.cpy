@@ -0,0 +1,29 @@
+000010*================================================================
+000020* HWPARM.CPY
+000030*----------------------------------------------------------------
+000040* CALL-LINKAGE PARAMETER RECORD FOR HWGREET, THE CALLABLE
+000050* GREETING/BANNER SUBROUTINE.  A CALLING PROGRAM MOVES A
+000060* LANGUAGE/SHIFT CODE INTO THIS AREA AND CODES
+000070* CALL 'HWGREET' USING HW-LINKAGE-PARM; HWGREET HANDS BACK A
+000080* GREETING LINE IN HW-LK-BANNER-TEXT AND A COMPLETION CODE IN
+000090* HW-LK-RETURN-CODE.  THIS LAYOUT IS A CALL PARAMETER RECORD
+000100* ONLY - IT IS NOT THE JCL PARM= FIELD, WHICH IS A
+000110* LENGTH-PREFIXED TEXT STRING HANDLED SEPARATELY BY WHICHEVER
+000120* PROGRAM RUNS AS THE FIRST-STEP EXECUTABLE.
+000130*----------------------------------------------------------------
+000140* 08/09/2026 JPK  SPLIT OUT OF HELLOWORLD SO THAT PROGRAM CAN
+000150*                 STAY A PLAIN, STANDALONE FIRST JOB STEP WHILE
+000160*                 OTHER PROGRAMS STILL HAVE A LINKAGE RECORD TO
+000170*                 CALL THE GREETING LOGIC WITH.  ADDED
+000180*                 HW-LK-BANNER-TEXT TO CARRY THE BUILT GREETING
+000190*                 BACK TO THE CALLER.
+000200* 08/09/2026 JPK  DROPPED HW-LK-JOB-NAME AND HW-LK-OPERATOR-ID -
+000210*                 HWGREET'S LOOKUP IS KEYED OFF LANG/SHIFT ONLY
+000220*                 AND NEVER READ EITHER FIELD, SO THEY WERE DEAD
+000230*                 PARAMETERS ON THE CALL INTERFACE.
+000240*================================================================
+000250 01  HW-LINKAGE-PARM.
+000260     05  HW-LK-LANG-CODE         PIC X(02).
+000270     05  HW-LK-SHIFT-CODE        PIC X(01).
+000280     05  HW-LK-BANNER-TEXT       PIC X(30).
+000290     05  HW-LK-RETURN-CODE       PIC 9(04).
