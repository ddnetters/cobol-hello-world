@@ -0,0 +1,25 @@
+000010*================================================================
+000020* HWLANG.CPY
+000030*----------------------------------------------------------------
+000040* LANGUAGE/SHIFT GREETING TABLE.  EACH ROW IS ONE LANGUAGE CODE,
+000050* ONE SHIFT CODE, AND THE GREETING TEXT FOR THAT CREW.  THE TABLE
+000060* IS LOADED BY REDEFINING A SET OF LITERAL-INITIALIZED FILLER
+000070* ENTRIES, THE USUAL WAY WE SEED A SMALL WORKING-STORAGE TABLE.
+000080*================================================================
+000090 01  HW-LANG-TABLE-VALUES.
+000100     05  FILLER               PIC X(33)
+000110         VALUE 'ENDGOOD MORNING - DAY SHIFT CREW '.
+000120     05  FILLER               PIC X(33)
+000130         VALUE 'ENNGOOD EVENING - NIGHT SHIFT    '.
+000140     05  FILLER               PIC X(33)
+000150         VALUE 'ESDBUENOS DIAS - TURNO DE DIA    '.
+000160     05  FILLER               PIC X(33)
+000170         VALUE 'FRNBONSOIR - EQUIPE DE NUIT      '.
+000180     05  FILLER               PIC X(33)
+000190         VALUE 'DEDGUTEN MORGEN - TAGESSCHICHT   '.
+000200 01  HW-LANG-TABLE REDEFINES HW-LANG-TABLE-VALUES.
+000210     05  HW-LT-ENTRY OCCURS 5 TIMES
+000220                     INDEXED BY HW-LT-IDX.
+000230         10  HW-LT-LANG-CODE      PIC X(02).
+000240         10  HW-LT-SHIFT-CODE     PIC X(01).
+000250         10  HW-LT-MESSAGE        PIC X(30).
