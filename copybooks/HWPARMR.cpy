@@ -0,0 +1,23 @@
+000010*================================================================
+000020* HWPARMR.CPY
+000030*----------------------------------------------------------------
+000040* PARM-FILE RECORD LAYOUT - DAILY RUN PARAMETER CARD READ BY
+000050* HELLOWORLD AT START OF JOB.  ONE RECORD PER RUN.
+000060*----------------------------------------------------------------
+000070* 08/09/2026 JPK  ADDED HW-PR-SITE-ID SO THE RUN CAN BE KEYED
+000080*                 AGAINST THE NEW SITE-PARM-FILE.
+000090* 08/09/2026 JPK  ADDED HW-PR-OPERATOR-ID FOR THE RUN HEADER
+000100*                 REPORT COVER SHEET.
+000110* 08/09/2026 JPK  ADDED HW-PR-LANG-CODE/HW-PR-SHIFT-CODE SO THE
+000120*                 STANDALONE RUN CAN PICK ITS OWN CREW'S ROW OUT
+000130*                 OF THE GREETING TABLE THROUGH HWGREET, THE SAME
+000140*                 WAY OTHER PROGRAMS PASS LANG/SHIFT ON A CALL.
+000150*================================================================
+000160 01  HW-PARM-RECORD.
+000170     05  HW-PR-JOB-NAME          PIC X(08).
+000180     05  HW-PR-BUSINESS-DATE     PIC 9(08).
+000190     05  HW-PR-OPERATOR-NOTE     PIC X(40).
+000200     05  HW-PR-SITE-ID           PIC X(05).
+000210     05  HW-PR-OPERATOR-ID       PIC X(08).
+000220     05  HW-PR-LANG-CODE         PIC X(02).
+000230     05  HW-PR-SHIFT-CODE        PIC X(01).
