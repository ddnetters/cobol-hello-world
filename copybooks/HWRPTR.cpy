@@ -0,0 +1,12 @@
+000010*================================================================
+000020* HWRPTR.CPY
+000030*----------------------------------------------------------------
+000040* REPORT-FILE PRINT LINE LAYOUT - CLASSIC ONE-BYTE CARRIAGE
+000050* CONTROL FOLLOWED BY THE PRINT TEXT, THE SAME CONVENTION OUR
+000060* OTHER PAGINATED BATCH REPORTS USE.
+000070*================================================================
+000080 01  HW-RPT-LINE.
+000090     05  HW-RL-CTL               PIC X(01).
+000100         88  HW-RL-NEW-PAGE               VALUE '1'.
+000110         88  HW-RL-SINGLE-SPACE            VALUE ' '.
+000120     05  HW-RL-TEXT               PIC X(132).
