@@ -0,0 +1,12 @@
+000010*================================================================
+000020* HWHBR.CPY
+000030*----------------------------------------------------------------
+000040* HEARTBEAT-FILE RECORD LAYOUT - ONE ROW PER RUN THAT THE OPS
+000050* MONITORING JOB POLLS, SO THE DASHBOARD LIGHTS UP THE MOMENT
+000060* THE NIGHTLY CYCLE STARTS INSTEAD OF NEEDING A HUMAN TO NOTICE.
+000070*================================================================
+000080 01  HW-HB-RECORD.
+000090     05  HW-HB-JOB-NAME           PIC X(08).
+000100     05  HW-HB-START-DATE         PIC 9(08).
+000110     05  HW-HB-START-TIME         PIC 9(08).
+000120     05  HW-HB-STATUS             PIC X(08).
