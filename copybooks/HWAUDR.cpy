@@ -0,0 +1,11 @@
+000010*================================================================
+000020* HWAUDR.CPY
+000030*----------------------------------------------------------------
+000040* AUDIT-FILE RECORD LAYOUT - ONE ROW APPENDED EVERY TIME
+000050* HELLOWORLD RUNS, FOR THE BATCH-WINDOW RECONCILIATION TRAIL.
+000060*================================================================
+000070 01  HW-AUDIT-RECORD.
+000080     05  HW-AR-JOB-NAME          PIC X(08).
+000090     05  HW-AR-RUN-DATE          PIC 9(08).
+000100     05  HW-AR-RUN-TIME          PIC 9(08).
+000110     05  HW-AR-RETURN-CODE       PIC 9(04).
