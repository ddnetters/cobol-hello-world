@@ -0,0 +1,14 @@
+000010*================================================================
+000020* HWCKPTR.CPY
+000030*----------------------------------------------------------------
+000040* CHECKPOINT-FILE RECORD LAYOUT - ONE ROW PER RUN, LET DOWNSTREAM
+000050* STEPS IN THE NIGHTLY STREAM CONFIRM STEP ONE ACTUALLY COMPLETED
+000060* BEFORE THEY START, EVEN ACROSS A RESTART.
+000070*================================================================
+000080 01  HW-CKPT-RECORD.
+000090     05  HW-CK-RUN-ID             PIC X(08).
+000100     05  HW-CK-COMPLETION-FLAG    PIC X(01).
+000110         88  HW-CK-COMPLETE                VALUE 'C'.
+000120         88  HW-CK-INCOMPLETE               VALUE 'I'.
+000130     05  HW-CK-RUN-DATE           PIC 9(08).
+000140     05  HW-CK-RUN-TIME           PIC 9(08).
