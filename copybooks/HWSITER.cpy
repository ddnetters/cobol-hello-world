@@ -0,0 +1,22 @@
+000010*================================================================
+000020* HWSITER.CPY
+000030*----------------------------------------------------------------
+000040* SITE-PARM-FILE RECORD LAYOUT - ONE ROW PER PROCESSING SITE,
+000050* KEYED BY SITE-ID, HOLDING EACH SITE'S GREETING TEXT AND TWO
+000060* SITE-LEVEL CONFIGURATION FLAGS READ BY HELLOWORLD:
+000070*   HW-SR-ACTIVE-FLAG  'N' FLAGS A NONZERO RETURN CODE WITHOUT
+000080*                      STOPPING THE RUN (SITE IS DECOMMISSIONED
+000090*                      OR NOT YET LIVE, BUT STILL GOT CALLED).
+000100*   HW-SR-REPORT-FLAG  'N' SUPPRESSES THE PRINTED HEADER PAGE
+000110*                      FOR SITES THAT DON'T WANT ONE.
+000120*================================================================
+000130 01  HW-SITE-RECORD.
+000140     05  HW-SR-SITE-ID           PIC X(05).
+000150     05  HW-SR-GREETING-TEXT     PIC X(30).
+000160     05  HW-SR-REPORT-FLAG       PIC X(01).
+000170         88  HW-SR-REPORT-YES             VALUE 'Y'.
+000180         88  HW-SR-REPORT-NO              VALUE 'N'.
+000190     05  HW-SR-ACTIVE-FLAG       PIC X(01).
+000200         88  HW-SR-ACTIVE-YES             VALUE 'Y'.
+000210         88  HW-SR-ACTIVE-NO              VALUE 'N'.
+000220     05  FILLER                  PIC X(03).
