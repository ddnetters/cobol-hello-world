@@ -0,0 +1,13 @@
+000010*================================================================
+000020* HWDATER.CPY
+000030*----------------------------------------------------------------
+000040* DATE-CTL-FILE RECORD LAYOUT - THE SHOP'S SHARED DATE-CONTROL
+000050* RECORD.  ONE RECORD, MAINTAINED BY THE PRIOR EOD RUN, CARRYING
+000060* THE OFFICIAL NEXT-PROCESSING-DATE FOR THE BATCH CYCLE.
+000070*================================================================
+000080 01  HW-DATE-RECORD.
+000090     05  HW-DR-NEXT-PROC-DATE     PIC 9(08).
+000100     05  HW-DR-PRIOR-BUS-DATE     PIC 9(08).
+000110     05  HW-DR-EOD-STATUS         PIC X(01).
+000120         88  HW-DR-EOD-COMPLETE           VALUE 'C'.
+000130         88  HW-DR-EOD-INCOMPLETE          VALUE 'I'.
