@@ -1,15 +1,514 @@
-      * This division contains all meta data
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLOWORLD.
-
-      * This division contains all data, e.g. variables
-       DATA DIVISION.
-         WORKING-STORAGE SECTION.
-         *> Here we define an alphanumeric variable of length 12
-         01 WS-HELLO-WORLD PIC X(12) VALUE 'Hello world!'.
-
-      * This division contains logic
-       PROCEDURE DIVISION.
-             *> Write the WS-HELLO-WORLD variable to stdout
-             DISPLAY WS-HELLO-WORLD.
-             STOP RUN.
+000010*================================================================
+000020 IDENTIFICATION DIVISION.
+000030*================================================================
+000040 PROGRAM-ID.    HELLOWORLD.
+000050 AUTHOR.        R-MARTINEZ.
+000060 INSTALLATION.  BATCH-SYSTEMS-GROUP.
+000070 DATE-WRITTEN.  01/05/1998.
+000080 DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110*----------------------------------------------------------------
+000120* DATE       INIT  DESCRIPTION
+000130* 01/05/1998 RM    ORIGINAL PROGRAM - DISPLAY FIXED GREETING.
+000140* 08/09/2026 JPK   BANNER TEXT NOW BUILT AT RUN TIME FROM A NEW
+000150*                  PARM-FILE INPUT RECORD (JOB NAME, BUSINESS
+000160*                  DATE, OPERATOR NOTE) INSTEAD OF THE COMPILED
+000170*                  IN WS-HELLO-WORLD LITERAL, SO OPS CAN CHANGE
+000180*                  THE BANNER WITHOUT A RECOMPILE.
+000190* 08/09/2026 JPK   APPEND A TIMESTAMPED RUN RECORD TO A NEW
+000200*                  AUDIT-FILE EVERY TIME THIS PROGRAM RUNS, SO
+000210*                  OPS HAS A RECONCILIATION TRAIL SHOWING WHEN
+000220*                  THE NIGHTLY BATCH WINDOW ACTUALLY STARTED.
+000230* 08/09/2026 JPK   GREETING TEXT NOW COMES FROM THE NEW INDEXED
+000240*                  SITE-PARM-FILE, KEYED BY THE SITE-ID CARRIED
+000250*                  ON THE PARM-FILE RECORD, SO ONE LOAD MODULE
+000260*                  CAN SERVE EVERY PROCESSING SITE.
+000270* 08/09/2026 JPK   THE BANNER IS NOW A PRINTED HEADER PAGE ON A
+000280*                  NEW REPORT-FILE (RUN DATE, JOB NAME, OPERATOR
+000290*                  ID, PAGE BREAK) RATHER THAN A CONSOLE DISPLAY,
+000300*                  SO OPS HAS A COVER SHEET TO FILE WITH THE RUN.
+000310* 08/09/2026 JPK   VALIDATE THE SYSTEM DATE AGAINST THE SHARED
+000320*                  DATE-CTL-FILE BEFORE CLAIMING "READY" - FLAG
+000330*                  A MISMATCH ON THE HEADER REPORT INSTEAD.
+000340* 08/09/2026 JPK   DROP A CHECKPOINT RECORD SO LATER STEPS IN THE
+000350*                  NIGHTLY STREAM CAN TELL STEP ONE COMPLETED.
+000360* 08/09/2026 JPK   SET A MEANINGFUL RETURN-CODE (8 = MISSING OR
+000370*                  MALFORMED PARM RECORD, 4 = DATE MISMATCH, 0 =
+000380*                  CLEAN) SO JCL CAN COND ON THIS STEP.
+000390* 08/09/2026 JPK   ADDED A LANGUAGE/SHIFT GREETING TABLE SO THE
+000400*                  NIGHT AND OFFSHORE CREWS SEE THE BANNER IN
+000410*                  THEIR OWN LANGUAGE WHEN A LANG/SHIFT CODE IS
+000420*                  PASSED ON THE PARM-FILE RECORD.
+000430* 08/09/2026 JPK   PUBLISH A HEARTBEAT ROW TO A NEW INTERFACE
+000440*                  FILE THE OPS MONITORING JOB POLLS, SO THE
+000450*                  DASHBOARD SEES THE NIGHTLY CYCLE START.
+000460* 08/09/2026 JPK   MOVED THE LANGUAGE/SHIFT TABLE LOOKUP OUT TO A
+000470*                  NEW CALLABLE HWGREET SUBPROGRAM AND DROPPED
+000480*                  THE LINKAGE USING CLAUSE HERE, SO THIS PROGRAM
+000490*                  GOES BACK TO BUILDING AS A PLAIN STANDALONE
+000500*                  EXECUTABLE FOR THE NIGHTLY FIRST STEP; OTHER
+000510*                  PROGRAMS IN THE SUITE NOW CALL HWGREET DIRECTLY
+000520*                  FOR A GREETING LINE INSTEAD OF CALLING THIS
+000530*                  JOB-STEP PROGRAM.  ADDED FILE STATUS CHECKING
+000540*                  ON THE PARM-FILE AND DATE-CTL-FILE OPENS SO A
+000550*                  MISSING FILE IS FLAGGED THROUGH RETURN-CODE
+000560*                  INSTEAD OF ABENDING THE STEP.  WIDENED THE
+000570*                  BANNER WORK AREA AND ADDED OVERFLOW CHECKING SO
+000580*                  THE OPERATOR NOTE NO LONGER GETS DROPPED
+000590*                  SILENTLY.  RESET THE RETURN CODE AND THE
+000600*                  DATE-MISMATCH SWITCH EVERY RUN AT INIT TIME.
+000610* 08/09/2026 JPK   SITE-PARM-FILE OPEN IS NOW CHECKED THE SAME AS
+000620*                  PARM-FILE AND DATE-CTL-FILE, SO A SITE FILE
+000630*                  THAT WON'T OPEN FALLS BACK TO THE GENERIC
+000640*                  GREETING INSTEAD OF READING AN UNOPENED FILE.
+000650*                  THE CHECKPOINT RECORD IS NOW WRITTEN ON EVERY
+000660*                  RUN, FLAGGED COMPLETE OR INCOMPLETE, SO AN
+000670*                  ABORTED RUN LEAVES A TRAIL A RESTART CAN SEE
+000680*                  INSTEAD OF LOOKING LIKE STEP ONE NEVER RAN.
+000690*                  WIRED UP THE SITE-PARM-FILE ACTIVE AND REPORT
+000700*                  FLAGS - AN INACTIVE SITE NOW FLAGS A NONZERO
+000710*                  RETURN CODE, AND A SITE MARKED REPORT-NO NO
+000720*                  LONGER GETS A HEADER PAGE.
+000730* 08/09/2026 JPK   ADDED FILE STATUS CHECKING ON THE AUDIT-FILE,
+000740*                  CHECKPOINT-FILE, AND HEARTBEAT-FILE OPENS -
+000750*                  OPEN EXTEND ON ANY OF THESE BRAND-NEW LOG
+000760*                  FILES WAS ABENDING THE WHOLE STEP THE FIRST
+000770*                  TIME IT RAN ANYWHERE THE LOG DID NOT ALREADY
+000780*                  EXIST.  A MISSING LOG FILE IS NOW OPENED
+000790*                  OUTPUT INSTEAD, CREATING IT ON THE SPOT.
+000800*                  DROPPED HW-LK-JOB-NAME/HW-LK-OPERATOR-ID FROM
+000810*                  THE CALL TO HWGREET - IT NEVER READ EITHER
+000820*                  ONE.
+000830*----------------------------------------------------------------
+000840*================================================================
+000850 ENVIRONMENT DIVISION.
+000860*================================================================
+000870 CONFIGURATION SECTION.
+000880     SOURCE-COMPUTER.   IBM-370.
+000890     OBJECT-COMPUTER.   IBM-370.
+000900*
+000910 INPUT-OUTPUT SECTION.
+000920 FILE-CONTROL.
+000930     SELECT PARM-FILE
+000940         ASSIGN TO "PARMFILE"
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS WS-PARM-FILE-STATUS.
+000970     SELECT AUDIT-FILE
+000980         ASSIGN TO "AUDITLOG"
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+001010     SELECT SITE-PARM-FILE
+001020         ASSIGN TO "SITEPARM"
+001030         ORGANIZATION IS INDEXED
+001040         ACCESS MODE IS RANDOM
+001050         RECORD KEY IS HW-SR-SITE-ID
+001060         FILE STATUS IS WS-SITE-FILE-STATUS.
+001070     SELECT REPORT-FILE
+001080         ASSIGN TO "RPTFILE"
+001090         ORGANIZATION IS LINE SEQUENTIAL.
+001100     SELECT DATE-CTL-FILE
+001110         ASSIGN TO "DATECTL"
+001120         ORGANIZATION IS LINE SEQUENTIAL
+001130         FILE STATUS IS WS-DATE-FILE-STATUS.
+001140     SELECT CHECKPOINT-FILE
+001150         ASSIGN TO "CKPTFILE"
+001160         ORGANIZATION IS LINE SEQUENTIAL
+001170         FILE STATUS IS WS-CKPT-FILE-STATUS.
+001180     SELECT HEARTBEAT-FILE
+001190         ASSIGN TO "HBFILE"
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001210         FILE STATUS IS WS-HB-FILE-STATUS.
+001220*
+001230*================================================================
+001240 DATA DIVISION.
+001250*================================================================
+001260 FILE SECTION.
+001270 FD  PARM-FILE
+001280     LABEL RECORDS ARE STANDARD.
+001290     COPY HWPARMR.
+001300*
+001310 FD  AUDIT-FILE
+001320     LABEL RECORDS ARE STANDARD.
+001330     COPY HWAUDR.
+001340*
+001350 FD  SITE-PARM-FILE
+001360     LABEL RECORDS ARE STANDARD.
+001370     COPY HWSITER.
+001380*
+001390 FD  REPORT-FILE
+001400     LABEL RECORDS ARE STANDARD.
+001410     COPY HWRPTR.
+001420*
+001430 FD  DATE-CTL-FILE
+001440     LABEL RECORDS ARE STANDARD.
+001450     COPY HWDATER.
+001460*
+001470 FD  CHECKPOINT-FILE
+001480     LABEL RECORDS ARE STANDARD.
+001490     COPY HWCKPTR.
+001500*
+001510 FD  HEARTBEAT-FILE
+001520     LABEL RECORDS ARE STANDARD.
+001530     COPY HWHBR.
+001540*
+001550 WORKING-STORAGE SECTION.
+001560*----------------------------------------------------------------
+001570* CALL-LINKAGE PARAMETER RECORD USED TO REACH HWGREET.
+001580*----------------------------------------------------------------
+001590     COPY HWPARM.
+001600*----------------------------------------------------------------
+001610* SWITCHES
+001620*----------------------------------------------------------------
+001630 77  WS-EOF-SWITCH              PIC X(01)  VALUE 'N'.
+001640     88  WS-EOF-YES                        VALUE 'Y'.
+001650     88  WS-EOF-NO                         VALUE 'N'.
+001660 77  WS-PARM-FILE-STATUS        PIC X(02)  VALUE '00'.
+001670     88  WS-PARM-FOUND                     VALUE '00'.
+001680 77  WS-AUDIT-FILE-STATUS       PIC X(02)  VALUE '00'.
+001690     88  WS-AUDIT-FOUND                    VALUE '00'.
+001700 77  WS-CKPT-FILE-STATUS        PIC X(02)  VALUE '00'.
+001710     88  WS-CKPT-FOUND                     VALUE '00'.
+001720 77  WS-HB-FILE-STATUS          PIC X(02)  VALUE '00'.
+001730     88  WS-HB-FOUND                       VALUE '00'.
+001740 77  WS-SITE-FILE-STATUS        PIC X(02)  VALUE '00'.
+001750     88  WS-SITE-FOUND                     VALUE '00'.
+001760 77  WS-SITE-ACTIVE-SW          PIC X(01)  VALUE 'Y'.
+001770     88  WS-SITE-ACTIVE-YES                VALUE 'Y'.
+001780     88  WS-SITE-ACTIVE-NO                 VALUE 'N'.
+001790 77  WS-SITE-REPORT-SW          PIC X(01)  VALUE 'Y'.
+001800     88  WS-SITE-REPORT-YES                VALUE 'Y'.
+001810     88  WS-SITE-REPORT-NO                 VALUE 'N'.
+001820 77  WS-DATE-FILE-STATUS        PIC X(02)  VALUE '00'.
+001830     88  WS-DATE-FILE-FOUND                VALUE '00'.
+001840 77  WS-DATE-MISMATCH-SW        PIC X(01)  VALUE 'N'.
+001850     88  WS-DATE-MISMATCH-YES              VALUE 'Y'.
+001860     88  WS-DATE-MISMATCH-NO               VALUE 'N'.
+001870 77  WS-ABORT-SW                PIC X(01)  VALUE 'N'.
+001880     88  WS-ABORT-YES                      VALUE 'Y'.
+001890     88  WS-ABORT-NO                       VALUE 'N'.
+001900*----------------------------------------------------------------
+001910* RETURN CODE AND RUN TIMESTAMP
+001920*----------------------------------------------------------------
+001930 77  WS-RETURN-CODE             PIC 9(04)  VALUE ZERO.
+001940 01  WS-RUN-DATE                PIC 9(08)  VALUE ZERO.
+001950 01  WS-RUN-TIME                PIC 9(08)  VALUE ZERO.
+001960*----------------------------------------------------------------
+001970* BANNER WORK AREA
+001980*----------------------------------------------------------------
+001990 01  WS-BANNER-TEXT             PIC X(109) VALUE SPACES.
+002000 01  WS-BUSINESS-DATE-X         PIC X(08)  VALUE SPACES.
+002010 01  WS-GREETING-TEXT           PIC X(30)  VALUE SPACES.
+002020*================================================================
+002030 PROCEDURE DIVISION.
+002040*================================================================
+002050*----------------------------------------------------------------
+002060*    0000-MAINLINE
+002070*    CONTROLS THE OVERALL FLOW OF THE PROGRAM.
+002080*----------------------------------------------------------------
+002090 0000-MAINLINE.
+002100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002110     PERFORM 2000-READ-PARM-REC THRU 2000-EXIT.
+002120     PERFORM 2500-WRITE-HEARTBEAT THRU 2500-EXIT.
+002130     PERFORM 3000-VALIDATE-DATE THRU 3000-EXIT.
+002140     PERFORM 4000-LOOKUP-SITE THRU 4000-EXIT.
+002150     PERFORM 4500-LOOKUP-LANG THRU 4500-EXIT.
+002160     PERFORM 5000-BUILD-BANNER THRU 5000-EXIT.
+002170     PERFORM 6000-WRITE-REPORT THRU 6000-EXIT.
+002180     PERFORM 7000-WRITE-AUDIT-REC THRU 7000-EXIT.
+002190     PERFORM 7500-WRITE-CHECKPOINT THRU 7500-EXIT.
+002200     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002210     GOBACK.
+002220*----------------------------------------------------------------
+002230*    1000-INITIALIZE
+002240*    OPEN FILES AND SET INITIAL SWITCH VALUES.  AN INPUT FILE
+002250*    THAT FAILS TO OPEN IS FLAGGED HERE RATHER THAN LEFT TO
+002260*    ABEND THE STEP WHEN IT IS READ LATER ON.  AN EXTEND-MODE
+002270*    LOG FILE THAT DOES NOT EXIST YET GETS CREATED ON THE SPOT -
+002280*    OPEN EXTEND FAILS ON A MISSING FILE EVEN THOUGH THE RUN
+002290*    SHOULD NOT CARE WHETHER THIS IS THE FIRST TIME OR THE
+002300*    THOUSANDTH.
+002310*----------------------------------------------------------------
+002320 1000-INITIALIZE.
+002330     SET WS-EOF-NO TO TRUE.
+002340     SET WS-ABORT-NO TO TRUE.
+002350     SET WS-DATE-MISMATCH-NO TO TRUE.
+002360     MOVE ZERO TO WS-RETURN-CODE.
+002370     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002380     ACCEPT WS-RUN-TIME FROM TIME.
+002390     OPEN INPUT PARM-FILE.
+002400     IF NOT WS-PARM-FOUND
+002410         SET WS-ABORT-YES TO TRUE
+002420         MOVE 8 TO WS-RETURN-CODE
+002430     END-IF.
+002440     OPEN EXTEND AUDIT-FILE.
+002450     IF NOT WS-AUDIT-FOUND
+002460         OPEN OUTPUT AUDIT-FILE
+002470     END-IF.
+002480     OPEN INPUT SITE-PARM-FILE.
+002490     IF NOT WS-SITE-FOUND
+002500         MOVE 'SITE READY' TO WS-GREETING-TEXT
+002510     END-IF.
+002520     OPEN OUTPUT REPORT-FILE.
+002530     OPEN INPUT DATE-CTL-FILE.
+002540     IF NOT WS-DATE-FILE-FOUND
+002550         SET WS-DATE-MISMATCH-YES TO TRUE
+002560     END-IF.
+002570     OPEN EXTEND CHECKPOINT-FILE.
+002580     IF NOT WS-CKPT-FOUND
+002590         OPEN OUTPUT CHECKPOINT-FILE
+002600     END-IF.
+002610     OPEN EXTEND HEARTBEAT-FILE.
+002620     IF NOT WS-HB-FOUND
+002630         OPEN OUTPUT HEARTBEAT-FILE
+002640     END-IF.
+002650 1000-EXIT.
+002660     EXIT.
+002670*----------------------------------------------------------------
+002680*    2000-READ-PARM-REC
+002690*    READ THE ONE-CARD PARAMETER RECORD FOR THIS RUN.
+002700*----------------------------------------------------------------
+002710 2000-READ-PARM-REC.
+002720     IF WS-ABORT-YES
+002730         GO TO 2000-EXIT
+002740     END-IF.
+002750     READ PARM-FILE
+002760         AT END
+002770             SET WS-EOF-YES TO TRUE
+002780     END-READ.
+002790     IF WS-EOF-YES OR HW-PR-JOB-NAME = SPACES
+002800         SET WS-ABORT-YES TO TRUE
+002810         MOVE 8 TO WS-RETURN-CODE
+002820     END-IF.
+002830 2000-EXIT.
+002840     EXIT.
+002850*----------------------------------------------------------------
+002860*    2500-WRITE-HEARTBEAT
+002870*    TELL THE OPS MONITORING DASHBOARD THE NIGHTLY CYCLE HAS
+002880*    STARTED, AS SOON AS WE KNOW THE JOB NAME FOR THIS RUN.
+002890*----------------------------------------------------------------
+002900 2500-WRITE-HEARTBEAT.
+002910     MOVE HW-PR-JOB-NAME  TO HW-HB-JOB-NAME.
+002920     MOVE WS-RUN-DATE     TO HW-HB-START-DATE.
+002930     MOVE WS-RUN-TIME     TO HW-HB-START-TIME.
+002940     IF WS-ABORT-YES
+002950         MOVE 'FAILED'  TO HW-HB-STATUS
+002960     ELSE
+002970         MOVE 'STARTED' TO HW-HB-STATUS
+002980     END-IF.
+002990     WRITE HW-HB-RECORD.
+003000 2500-EXIT.
+003010     EXIT.
+003020*----------------------------------------------------------------
+003030*    3000-VALIDATE-DATE
+003040*    COMPARE THE SYSTEM DATE AGAINST THE SHOP'S OFFICIAL
+003050*    NEXT-PROCESSING-DATE ON THE DATE-CTL-FILE.  A MISMATCH
+003060*    MEANS THE PRIOR EOD MAY NOT HAVE CLOSED AGAINST THE DATE
+003070*    THIS RUN THINKS IT IS - FLAG IT, DO NOT STOP THE RUN.
+003080*----------------------------------------------------------------
+003090 3000-VALIDATE-DATE.
+003100     IF WS-ABORT-YES
+003110         GO TO 3000-EXIT
+003120     END-IF.
+003130     IF WS-DATE-FILE-FOUND
+003140         READ DATE-CTL-FILE
+003150             AT END
+003160                 SET WS-DATE-MISMATCH-YES TO TRUE
+003170         END-READ
+003180         IF WS-DATE-MISMATCH-NO
+003190             IF WS-RUN-DATE NOT = HW-DR-NEXT-PROC-DATE
+003200                 SET WS-DATE-MISMATCH-YES TO TRUE
+003210             END-IF
+003220         END-IF
+003230     END-IF.
+003240     IF WS-DATE-MISMATCH-YES AND WS-RETURN-CODE = ZERO
+003250         MOVE 4 TO WS-RETURN-CODE
+003260     END-IF.
+003270 3000-EXIT.
+003280     EXIT.
+003290*----------------------------------------------------------------
+003300*    4000-LOOKUP-SITE
+003310*    LOOK UP THIS RUN'S SITE ON THE INDEXED SITE-PARM-FILE AND
+003320*    PICK UP ITS GREETING TEXT AND CONFIGURATION FLAGS.  IF THE
+003330*    SITE IS NOT ON FILE - OR SITE-PARM-FILE DID NOT OPEN AT ALL -
+003340*    FALL BACK TO A GENERIC GREETING RATHER THAN FAIL THE RUN.  A
+003350*    SITE FLAGGED INACTIVE IS NOT FATAL EITHER, BUT IS WORTH A
+003360*    NONZERO RETURN CODE SO JCL CAN CATCH IT.
+003370*----------------------------------------------------------------
+003380 4000-LOOKUP-SITE.
+003390     IF WS-ABORT-YES
+003400         GO TO 4000-EXIT
+003410     END-IF.
+003420     IF WS-SITE-FOUND
+003430         MOVE HW-PR-SITE-ID TO HW-SR-SITE-ID
+003440         READ SITE-PARM-FILE
+003450             INVALID KEY
+003460                 MOVE 'SITE READY' TO WS-GREETING-TEXT
+003470         END-READ
+003480         IF WS-SITE-FOUND
+003490             MOVE HW-SR-GREETING-TEXT TO WS-GREETING-TEXT
+003500             MOVE HW-SR-ACTIVE-FLAG   TO WS-SITE-ACTIVE-SW
+003510             MOVE HW-SR-REPORT-FLAG   TO WS-SITE-REPORT-SW
+003520         END-IF
+003530     END-IF.
+003540     IF WS-SITE-ACTIVE-NO AND WS-RETURN-CODE = ZERO
+003550         MOVE 4 TO WS-RETURN-CODE
+003560     END-IF.
+003570 4000-EXIT.
+003580     EXIT.
+003590*----------------------------------------------------------------
+003600*    4500-LOOKUP-LANG
+003610*    IF THE PARM-FILE RECORD CARRIES A LANGUAGE/SHIFT CODE, CALL
+003620*    HWGREET TO SEE IF THE GREETING TABLE HAS A MATCHING ROW AND
+003630*    LET IT OVERRIDE THE SITE GREETING, SO THE BANNER SPEAKS TO
+003640*    WHICHEVER CREW KICKED OFF THE RUN.  OTHER PROGRAMS IN THE
+003650*    SUITE CALL HWGREET DIRECTLY FOR THE SAME LOOKUP.
+003660*----------------------------------------------------------------
+003670 4500-LOOKUP-LANG.
+003680     IF WS-ABORT-YES
+003690         GO TO 4500-EXIT
+003700     END-IF.
+003710     MOVE HW-PR-LANG-CODE   TO HW-LK-LANG-CODE.
+003720     MOVE HW-PR-SHIFT-CODE  TO HW-LK-SHIFT-CODE.
+003730     CALL 'HWGREET' USING HW-LINKAGE-PARM.
+003740     IF HW-LK-RETURN-CODE = ZERO
+003750         MOVE HW-LK-BANNER-TEXT TO WS-GREETING-TEXT
+003760     END-IF.
+003770 4500-EXIT.
+003780     EXIT.
+003790*----------------------------------------------------------------
+003800*    5000-BUILD-BANNER
+003810*    ASSEMBLE THE RUN-TIME BANNER FROM THE PARM-FILE RECORD AND
+003820*    THE SITE'S GREETING TEXT.
+003830*----------------------------------------------------------------
+003840 5000-BUILD-BANNER.
+003850     IF WS-ABORT-YES
+003860         GO TO 5000-EXIT
+003870     END-IF.
+003880     MOVE SPACES TO WS-BANNER-TEXT.
+003890     MOVE HW-PR-BUSINESS-DATE TO WS-BUSINESS-DATE-X.
+003900     IF WS-DATE-MISMATCH-YES
+003910         STRING HW-PR-JOB-NAME    DELIMITED BY SPACE
+003920                ' - DATE MISMATCH - BUSINESS DATE '
+003930                                          DELIMITED BY SIZE
+003940                WS-BUSINESS-DATE-X        DELIMITED BY SIZE
+003950                ' NOT ON DATE-CTL-FILE'   DELIMITED BY SIZE
+003960             INTO WS-BANNER-TEXT
+003970             ON OVERFLOW
+003980                 DISPLAY 'HELLOWORLD - BANNER TEXT TRUNCATED'
+003990         END-STRING
+004000     ELSE
+004010         STRING HW-PR-JOB-NAME    DELIMITED BY SPACE
+004020                ' - '                     DELIMITED BY SIZE
+004030                WS-GREETING-TEXT          DELIMITED BY SIZE
+004040                ' - BUSINESS DATE '       DELIMITED BY SIZE
+004050                WS-BUSINESS-DATE-X        DELIMITED BY SIZE
+004060                ' - '                     DELIMITED BY SIZE
+004070                HW-PR-OPERATOR-NOTE       DELIMITED BY SPACE
+004080             INTO WS-BANNER-TEXT
+004090             ON OVERFLOW
+004100                 DISPLAY 'HELLOWORLD - BANNER TEXT TRUNCATED'
+004110         END-STRING
+004120     END-IF.
+004130 5000-EXIT.
+004140     EXIT.
+004150*----------------------------------------------------------------
+004160*    6000-WRITE-REPORT
+004170*    WRITE THE BATCH RUN HEADER PAGE - THE COVER SHEET FOR THE
+004180*    PHYSICAL RUN FOLDER - TO THE REPORT-FILE.  A SITE FLAGGED
+004190*    REPORT-NO ON SITE-PARM-FILE DOES NOT WANT THIS COVER SHEET
+004200*    AT ALL, SO SKIP IT FOR THAT SITE.
+004210*----------------------------------------------------------------
+004220 6000-WRITE-REPORT.
+004230     IF WS-ABORT-YES
+004240         MOVE '1' TO HW-RL-CTL
+004250         MOVE SPACES TO HW-RL-TEXT
+004260         STRING 'HELLOWORLD - RUN ABORTED - '
+004270                'PARM RECORD MISSING OR MALFORMED'
+004280                DELIMITED BY SIZE
+004290             INTO HW-RL-TEXT
+004300         WRITE HW-RPT-LINE
+004310         GO TO 6000-EXIT
+004320     END-IF.
+004330     IF WS-SITE-REPORT-NO
+004340         DISPLAY 'HELLOWORLD - HEADER REPORT SUPPRESSED FOR '
+004350                 HW-PR-JOB-NAME
+004360         GO TO 6000-EXIT
+004370     END-IF.
+004380     MOVE '1' TO HW-RL-CTL.
+004390     MOVE SPACES TO HW-RL-TEXT.
+004400     STRING 'HELLOWORLD - NIGHTLY BATCH RUN HEADER'
+004410            DELIMITED BY SIZE
+004420         INTO HW-RL-TEXT.
+004430     WRITE HW-RPT-LINE.
+004440     MOVE ' ' TO HW-RL-CTL.
+004450     MOVE SPACES TO HW-RL-TEXT.
+004460     STRING 'RUN DATE . . . . : ' DELIMITED BY SIZE
+004470            WS-BUSINESS-DATE-X    DELIMITED BY SIZE
+004480         INTO HW-RL-TEXT.
+004490     WRITE HW-RPT-LINE.
+004500     MOVE SPACES TO HW-RL-TEXT.
+004510     STRING 'JOB NAME . . . . : ' DELIMITED BY SIZE
+004520            HW-PR-JOB-NAME        DELIMITED BY SIZE
+004530         INTO HW-RL-TEXT.
+004540     WRITE HW-RPT-LINE.
+004550     MOVE SPACES TO HW-RL-TEXT.
+004560     STRING 'OPERATOR ID. . . : ' DELIMITED BY SIZE
+004570            HW-PR-OPERATOR-ID     DELIMITED BY SIZE
+004580         INTO HW-RL-TEXT.
+004590     WRITE HW-RPT-LINE.
+004600     MOVE SPACES TO HW-RL-TEXT.
+004610     STRING 'GREETING . . . . : ' DELIMITED BY SIZE
+004620            WS-BANNER-TEXT        DELIMITED BY SIZE
+004630         INTO HW-RL-TEXT.
+004640     WRITE HW-RPT-LINE.
+004650     DISPLAY 'HELLOWORLD - HEADER REPORT WRITTEN FOR '
+004660             HW-PR-JOB-NAME.
+004670 6000-EXIT.
+004680     EXIT.
+004690*----------------------------------------------------------------
+004700*    7000-WRITE-AUDIT-REC
+004710*    APPEND ONE RECONCILIATION ROW TO THE BATCH AUDIT LOG.
+004720*----------------------------------------------------------------
+004730 7000-WRITE-AUDIT-REC.
+004740     MOVE HW-PR-JOB-NAME   TO HW-AR-JOB-NAME.
+004750     MOVE WS-RUN-DATE      TO HW-AR-RUN-DATE.
+004760     MOVE WS-RUN-TIME      TO HW-AR-RUN-TIME.
+004770     MOVE WS-RETURN-CODE   TO HW-AR-RETURN-CODE.
+004780     WRITE HW-AUDIT-RECORD.
+004790 7000-EXIT.
+004800     EXIT.
+004810*----------------------------------------------------------------
+004820*    7500-WRITE-CHECKPOINT
+004830*    DROP A CHECKPOINT ROW EVERY RUN, SO A RESTARTED BATCH STREAM
+004840*    CAN TELL AT A GLANCE WHETHER THIS STEP ALREADY RAN THIS
+004850*    CYCLE - AND, IF IT DID RUN BUT ABORTED, THAT IT DID NOT
+004860*    FINISH, RATHER THAN LOOKING LIKE IT NEVER STARTED.
+004870*----------------------------------------------------------------
+004880 7500-WRITE-CHECKPOINT.
+004890     MOVE HW-PR-JOB-NAME  TO HW-CK-RUN-ID.
+004900     IF WS-ABORT-YES
+004910         SET HW-CK-INCOMPLETE TO TRUE
+004920     ELSE
+004930         SET HW-CK-COMPLETE   TO TRUE
+004940     END-IF.
+004950     MOVE WS-RUN-DATE     TO HW-CK-RUN-DATE.
+004960     MOVE WS-RUN-TIME     TO HW-CK-RUN-TIME.
+004970     WRITE HW-CKPT-RECORD.
+004980 7500-EXIT.
+004990     EXIT.
+005000*----------------------------------------------------------------
+005010*    8000-TERMINATE
+005020*    CLOSE FILES AND END THE RUN.
+005030*----------------------------------------------------------------
+005040 8000-TERMINATE.
+005050     CLOSE PARM-FILE.
+005060     CLOSE AUDIT-FILE.
+005070     CLOSE SITE-PARM-FILE.
+005080     CLOSE REPORT-FILE.
+005090     CLOSE DATE-CTL-FILE.
+005100     CLOSE CHECKPOINT-FILE.
+005110     CLOSE HEARTBEAT-FILE.
+005120     MOVE WS-RETURN-CODE TO RETURN-CODE.
+005130 8000-EXIT.
+005140     EXIT.
