@@ -0,0 +1,103 @@
+000010*================================================================
+000020 IDENTIFICATION DIVISION.
+000030*================================================================
+000040 PROGRAM-ID.    HWGREET.
+000050 AUTHOR.        J-KOWALSKI.
+000060 INSTALLATION.  BATCH-SYSTEMS-GROUP.
+000070 DATE-WRITTEN.  08/09/2026.
+000080 DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110*----------------------------------------------------------------
+000120* DATE       INIT  DESCRIPTION
+000130* 08/09/2026 JPK   ORIGINAL PROGRAM - CALLABLE GREETING/BANNER
+000140*                  SUBROUTINE.  SPLIT OUT OF HELLOWORLD SO THAT
+000150*                  PROGRAM COULD STAY A PLAIN, STANDALONE FIRST
+000160*                  JOB STEP (PROCEDURE DIVISION WITH NO USING
+000170*                  CLAUSE) WHILE STILL GIVING OTHER PROGRAMS IN
+000180*                  THE SUITE - AND HELLOWORLD ITSELF - ONE PLACE
+000190*                  TO CALL FOR A LANGUAGE/SHIFT-AWARE GREETING
+000200*                  LINE INSTEAD OF SPINNING UP A WHOLE JOB STEP
+000210*                  JUST TO PRINT A BANNER.
+000220*----------------------------------------------------------------
+000230*================================================================
+000240 ENVIRONMENT DIVISION.
+000250*================================================================
+000260 CONFIGURATION SECTION.
+000270     SOURCE-COMPUTER.   IBM-370.
+000280     OBJECT-COMPUTER.   IBM-370.
+000290*
+000300*================================================================
+000310 DATA DIVISION.
+000320*================================================================
+000330 WORKING-STORAGE SECTION.
+000340*----------------------------------------------------------------
+000350* LANGUAGE / SHIFT GREETING TABLE
+000360*----------------------------------------------------------------
+000370     COPY HWLANG.
+000380*----------------------------------------------------------------
+000390* SWITCHES
+000400*----------------------------------------------------------------
+000410 77  WS-LANG-FOUND-SW           PIC X(01)  VALUE 'N'.
+000420     88  WS-LANG-FOUND-YES                 VALUE 'Y'.
+000430     88  WS-LANG-FOUND-NO                  VALUE 'N'.
+000440*
+000450*================================================================
+000460 LINKAGE SECTION.
+000470*================================================================
+000480     COPY HWPARM.
+000490*================================================================
+000500 PROCEDURE DIVISION USING HW-LINKAGE-PARM.
+000510*================================================================
+000520*----------------------------------------------------------------
+000530*    0000-MAINLINE
+000540*    LOOK UP THE CALLER'S LANGUAGE/SHIFT CODE IN THE GREETING
+000550*    TABLE AND HAND BACK A MATCHING GREETING LINE, OR A GENERIC
+000560*    ONE WHEN THERE IS NO MATCH (OR NO CODE WAS PASSED AT ALL).
+000570*----------------------------------------------------------------
+000580 0000-MAINLINE.
+000590     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000600     PERFORM 2000-LOOKUP-LANG THRU 2000-EXIT.
+000610     GOBACK.
+000620*----------------------------------------------------------------
+000630*    1000-INITIALIZE
+000640*    SET THIS CALL'S WORKING STORAGE BACK TO A KNOWN STATE -
+000650*    WORKING-STORAGE IS NOT REINITIALIZED BETWEEN CALLS WITHIN
+000660*    THE SAME RUN UNIT, SO EVERY SWITCH USED BELOW MUST BE SET
+000670*    HERE RATHER THAN RELIED ON FROM ITS VALUE CLAUSE.
+000680*----------------------------------------------------------------
+000690 1000-INITIALIZE.
+000700     SET WS-LANG-FOUND-NO TO TRUE.
+000710     MOVE SPACES TO HW-LK-BANNER-TEXT.
+000720     MOVE ZERO   TO HW-LK-RETURN-CODE.
+000730 1000-EXIT.
+000740     EXIT.
+000750*----------------------------------------------------------------
+000760*    2000-LOOKUP-LANG
+000770*    SEARCH THE GREETING TABLE FOR THE CALLER'S LANG/SHIFT CODE.
+000780*----------------------------------------------------------------
+000790 2000-LOOKUP-LANG.
+000800     IF HW-LK-LANG-CODE = SPACES
+000810         MOVE 4 TO HW-LK-RETURN-CODE
+000820         GO TO 2000-EXIT
+000830     END-IF.
+000840     PERFORM 2010-SEARCH-LANG-TAB THRU 2010-EXIT
+000850         VARYING HW-LT-IDX FROM 1 BY 1
+000860         UNTIL HW-LT-IDX > 5 OR WS-LANG-FOUND-YES.
+000870     IF WS-LANG-FOUND-NO
+000880         MOVE 4 TO HW-LK-RETURN-CODE
+000890     END-IF.
+000900 2000-EXIT.
+000910     EXIT.
+000920*----------------------------------------------------------------
+000930*    2010-SEARCH-LANG-TAB
+000940*    TEST ONE TABLE ROW AGAINST THE CALLER'S LANG/SHIFT CODE.
+000950*----------------------------------------------------------------
+000960 2010-SEARCH-LANG-TAB.
+000970     IF HW-LT-LANG-CODE(HW-LT-IDX)  = HW-LK-LANG-CODE
+000980        AND HW-LT-SHIFT-CODE(HW-LT-IDX) = HW-LK-SHIFT-CODE
+000990         MOVE HW-LT-MESSAGE(HW-LT-IDX) TO HW-LK-BANNER-TEXT
+001000         SET WS-LANG-FOUND-YES TO TRUE
+001010     END-IF.
+001020 2010-EXIT.
+001030     EXIT.
